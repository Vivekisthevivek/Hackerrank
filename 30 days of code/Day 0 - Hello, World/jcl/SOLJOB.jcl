@@ -0,0 +1,50 @@
+//SOLJOB   JOB (ACCTNO),'SOLUTION RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-----------------------------------------------------------------
+//* NIGHTLY BATCH RUN OF THE SOLUTION MESSAGE PROCESSING PROGRAM.
+//* READS THE OVERNIGHT CUSTOMER MESSAGE EXTRACT, PRODUCES THE
+//* CONTROL REPORT AND REJECT LISTING, AND CHECKS STEP010'S RETURN
+//* CODE BEFORE CONTINUING.
+//*
+//* PARM CARRIES THE SUBMITTING USERID FOR THE AUDIT TRAIL (8 BYTES,
+//* LEFT-JUSTIFIED) FOLLOWED OPTIONALLY BY A 10-BYTE TARGET SENDER ID
+//* TO RERUN A SINGLE CUSTOMER'S RECORD INSTEAD OF THE WHOLE FILE.
+//* LEFT BLANK AFTER THE USERID (AS BELOW), THE FULL FILE IS RUN.
+//*-----------------------------------------------------------------
+//* REJFILE AND XTRFILE ARE GDGS (ONE GENERATION PER RUN) SO EACH
+//* NIGHT'S REJECT LISTING AND EXTRACT FEED REFLECT ONLY THAT RUN'S
+//* RECORDS INSTEAD OF ACCUMULATING FOREVER. THE GDG BASES
+//* (PROD.SOLUTION.REJECTS, PROD.SOLUTION.XTRACT) MUST ALREADY BE
+//* DEFINED VIA IDCAMS DEFINE GDG BEFORE THIS JOB FIRST RUNS.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=SOLUTION,PARM='&SYSUID'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.NIGHTLY.EXTRACT,DISP=SHR
+//PARMFILE DD DSN=PROD.SOLUTION.PARMCARD,DISP=SHR
+//PRTFILE  DD SYSOUT=*
+//REJFILE  DD DSN=PROD.SOLUTION.REJECTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=74)
+//CKPFILE  DD DSN=PROD.SOLUTION.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7)
+//AUDFILE  DD DSN=PROD.SOLUTION.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=98)
+//XTRFILE  DD DSN=PROD.SOLUTION.XTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=255)
+//SYSOUT   DD SYSOUT=*
+//*
+//*-----------------------------------------------------------------
+//* DUMMY STEP - ONLY RUNS WHEN STEP010 ENDS WITH A NONZERO RETURN
+//* CODE, SO THE SCHEDULER CAN SEE THE FAILURE FLAGGED HERE AS
+//* WELL AS ON STEP010 ITSELF. REPLACE WITH A REAL RECOVERY OR
+//* NOTIFICATION STEP AS NEEDED.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//DD1      DD DUMMY
