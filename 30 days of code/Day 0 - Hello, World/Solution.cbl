@@ -1,25 +1,537 @@
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. SOLUTION. 
-ENVIRONMENT DIVISION. 
-INPUT-OUTPUT SECTION. 
-FILE-CONTROL. 
-SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL. 
-      
-DATA DIVISION. 
-    FILE SECTION. 
-    FD SYSIN. 
-    01 INPUT-STRING PIC X(255). *> This variable will hold a line of input from stdin.
-    88 EOF VALUE HIGH-VALUES. 
- 
-PROCEDURE DIVISION. 
-    OPEN INPUT SYSIN 
-    READ SYSIN 
-    AT END SET EOF TO TRUE 
-    END-READ 
-    DISPLAY "Hello, World.". 
-
-    *> Write your code here to print the contents of the variable to stdout.
-    DISPLAY INPUT-STRING. 
-    CLOSE SYSIN.
-      
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SOLUTION.
+000300 AUTHOR. R T HAWKINS.
+000400 INSTALLATION. MAINFRAME BATCH SERVICES.
+000500 DATE-WRITTEN. 01/15/2009.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------*
+001000*  DATE        INIT  DESCRIPTION
+001100*  01/15/2009  RTH   ORIGINAL HELLO WORLD EXERCISE PROGRAM.
+001200*  02/02/2026  RTH   LOOP SYSIN TO END OF FILE USING 88 EOF.
+001300*  02/09/2026  RTH   ADOPTED CUSTMSG COPYBOOK FOR INPUT LAYOUT.
+001400*  02/16/2026  RTH   ADDED PRINT-FILE REPORT W/ HEADER, TRAILER.
+001500*  02/23/2026  RTH   ADDED RECORD VALIDATION, REJECT FILE.
+001600*  03/02/2026  RTH   ADDED CHECKPOINT / RESTART SUPPORT.
+001700*  03/09/2026  RTH   CONVERTED SYSIN TO INDEXED (VSAM KSDS), KEYED
+001800*                    ON SENDER ID, FOR RANDOM LOOKUP / RERUN.
+001900*  03/16/2026  RTH   ADDED AUDIT TRAIL FILE, SET JOB RETURN CODE.
+002000*  03/23/2026  RTH   GREETING TEXT NOW DRIVEN BY PARMFILE.
+002100*  03/30/2026  RTH   ADDED DOWNSTREAM EXTRACT FEED FOR REPORTING.
+002200*  04/06/2026  RTH   REVIEW FIXES - TIME FIELD WIDTH, OPTIONAL
+002300*                    CHECKPOINT/PARM FILES, TARGETED SENDER
+002400*                    LOOKUP, RUN-BY USERID ON THE AUDIT TRAIL.
+002500*  04/13/2026  RTH   REVIEW FIXES - PARM LENGTH GUARDS, OPTIONAL
+002600*                    AUDIT FILE, OPEN STATUS CHECKS, BOUNDED
+002700*                    RESTART SKIP LOOP, TARGETED LOOKUP MISS NOW
+002800*                    COUNTS AS A REJECT.
+002900*----------------------------------------------------------------*
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT SYSIN
+003400         ASSIGN TO SYSIN
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS CM-SENDER-ID
+003800         FILE STATUS IS SOL-SYSIN-STATUS.
+003900
+004000     SELECT PRINT-FILE
+004100         ASSIGN TO PRTFILE
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS SOL-PRINT-STATUS.
+004400
+004500     SELECT REJECT-FILE
+004600         ASSIGN TO REJFILE
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS SOL-REJECT-STATUS.
+004900
+005000     SELECT OPTIONAL CHECKPOINT-FILE
+005100         ASSIGN TO CKPFILE
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS SOL-CKPT-STATUS.
+005400
+005500     SELECT OPTIONAL AUDIT-FILE
+005600         ASSIGN TO AUDFILE
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS SOL-AUDIT-STATUS.
+005900
+006000     SELECT OPTIONAL PARM-FILE
+006100         ASSIGN TO PARMFILE
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS SOL-PARM-STATUS.
+006400
+006500     SELECT EXTRACT-FILE
+006600         ASSIGN TO XTRFILE
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS SOL-EXTRACT-STATUS.
+006900
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  SYSIN
+007300     RECORD CONTAINS 255 CHARACTERS
+007400     LABEL RECORDS ARE STANDARD.
+007500 COPY CUSTMSG.
+007600
+007700 FD  PRINT-FILE
+007800     RECORD CONTAINS 132 CHARACTERS
+007900     LABEL RECORDS ARE STANDARD.
+008000 01  PRINT-LINE                     PIC X(132).
+008100
+008200 FD  REJECT-FILE
+008300     RECORD CONTAINS 74 CHARACTERS
+008400     LABEL RECORDS ARE STANDARD.
+008500 01  REJECT-LINE                    PIC X(74).
+008600
+008700 FD  CHECKPOINT-FILE
+008800     RECORD CONTAINS 7 CHARACTERS
+008900     LABEL RECORDS ARE STANDARD.
+009000 01  CHECKPOINT-LINE                PIC X(07).
+009100
+009200 FD  AUDIT-FILE
+009300     RECORD CONTAINS 98 CHARACTERS
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  AUDIT-LINE                     PIC X(98).
+009600
+009700 FD  PARM-FILE
+009800     RECORD CONTAINS 80 CHARACTERS
+009900     LABEL RECORDS ARE STANDARD.
+010000 01  PARM-LINE                      PIC X(80).
+010100
+010200 FD  EXTRACT-FILE
+010300     RECORD CONTAINS 255 CHARACTERS
+010400     LABEL RECORDS ARE STANDARD.
+010500 COPY CUSTMSG REPLACING ==CUSTMSG-RECORD== BY ==EXTRACT-RECORD==
+010600     LEADING ==CM-== BY ==EX-==.
+010700
+010800 WORKING-STORAGE SECTION.
+010900 01  SOL-SWITCHES.
+011000     05  SOL-SYSIN-EOF-SW            PIC X(01)  VALUE 'N'.
+011100         88  EOF                                 VALUE 'Y'.
+011200     05  SOL-RECORD-VALID-SW         PIC X(01)  VALUE 'Y'.
+011300         88  SOL-RECORD-VALID                    VALUE 'Y'.
+011400         88  SOL-RECORD-INVALID                  VALUE 'N'.
+011500     05  SOL-RUN-MODE-SW             PIC X(01)  VALUE 'F'.
+011600         88  SOL-FULL-RUN                        VALUE 'F'.
+011700         88  SOL-TARGETED-RUN                    VALUE 'T'.
+011800     05  SOL-FILE-ERROR-SW           PIC X(01)  VALUE 'N'.
+011900         88  SOL-FILE-ERROR                      VALUE 'Y'.
+012000
+012100 01  SOL-FILE-STATUSES.
+012200     05  SOL-SYSIN-STATUS            PIC X(02)  VALUE SPACES.
+012300     05  SOL-PRINT-STATUS            PIC X(02)  VALUE SPACES.
+012400     05  SOL-REJECT-STATUS           PIC X(02)  VALUE SPACES.
+012500     05  SOL-CKPT-STATUS             PIC X(02)  VALUE SPACES.
+012600     05  SOL-AUDIT-STATUS            PIC X(02)  VALUE SPACES.
+012700     05  SOL-PARM-STATUS             PIC X(02)  VALUE SPACES.
+012800     05  SOL-EXTRACT-STATUS          PIC X(02)  VALUE SPACES.
+012900
+013000 01  SOL-WS-PARM.
+013100     05  SOL-WS-USERID               PIC X(08) VALUE SPACES.
+013200     05  SOL-WS-TARGET-SENDER        PIC X(10) VALUE SPACES.
+013300
+013400 01  SOL-COUNTERS.
+013500     05  SOL-RECORDS-READ            PIC 9(07)  COMP  VALUE ZERO.
+013600     05  SOL-RECORDS-REJECTED        PIC 9(07)  COMP  VALUE ZERO.
+013700     05  SOL-RECORDS-SINCE-CKPT      PIC 9(07)  COMP  VALUE ZERO.
+013800     05  SOL-CHECKPOINT-INTERVAL     PIC 9(07)  COMP  VALUE 50.
+013900     05  SOL-CKPT-IDX                PIC 9(07)  COMP  VALUE ZERO.
+014000
+014100 01  SOL-REJECT-REASON               PIC X(02)  VALUE SPACES.
+014200     88  SOL-REASON-BLANK-RECORD               VALUE '01'.
+014300     88  SOL-REASON-MISSING-SENDER             VALUE '02'.
+014400
+014500 01  SOL-CURRENT-DATE.
+014600     05  SOL-CURRENT-YYYY            PIC 9(04).
+014700     05  SOL-CURRENT-MM              PIC 9(02).
+014800     05  SOL-CURRENT-DD              PIC 9(02).
+014900
+015000 01  SOL-CURRENT-TIME.
+015100     05  SOL-CURRENT-HH              PIC 9(02).
+015200     05  SOL-CURRENT-MN              PIC 9(02).
+015300     05  SOL-CURRENT-SS              PIC 9(02).
+015400     05  FILLER                      PIC 9(02).
+015500
+015600 01  SOL-REPORT-HEADER-LINE.
+015700     05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+015800     05  SOL-HDR-DATE                PIC X(10) VALUE SPACES.
+015900     05  FILLER                      PIC X(10) VALUE SPACES.
+016000     05  FILLER                      PIC X(40)
+016100         VALUE 'SOLUTION MESSAGE PROCESSING REPORT'.
+016200
+016300 01  SOL-GREETING-TEXT              PIC X(14)
+016400     VALUE 'HELLO, WORLD. '.
+016500
+016600 01  SOL-REPORT-DETAIL-LINE.
+016700     05  SOL-DTL-GREETING            PIC X(14) VALUE SPACES.
+016800     05  SOL-DTL-SENDER              PIC X(10) VALUE SPACES.
+016900     05  FILLER                      PIC X(02) VALUE SPACES.
+017000     05  SOL-DTL-MESSAGE             PIC X(80) VALUE SPACES.
+017100
+017200 01  SOL-REPORT-TRAILER-LINE.
+017300     05  FILLER                      PIC X(26)
+017400         VALUE 'TOTAL RECORDS PROCESSED: '.
+017500     05  SOL-TRL-COUNT               PIC ZZZ,ZZZ,ZZ9.
+017600     05  FILLER                      PIC X(06) VALUE SPACES.
+017700     05  FILLER                      PIC X(18)
+017800         VALUE 'RECORDS REJECTED: '.
+017900     05  SOL-TRL-REJECTS             PIC ZZZ,ZZZ,ZZ9.
+018000
+018100 01  SOL-CHECKPOINT-RECORD.
+018200     05  SOL-CKPT-COUNT              PIC 9(07).
+018300
+018400 01  SOL-REJECT-WORK-RECORD.
+018500     05  SOL-RJ-SENDER               PIC X(10).
+018600     05  FILLER                      PIC X(01) VALUE SPACE.
+018700     05  SOL-RJ-REASON               PIC X(02).
+018800     05  FILLER                      PIC X(01) VALUE SPACE.
+018900     05  SOL-RJ-TEXT                 PIC X(60).
+019000
+019100 01  SOL-AUDIT-WORK-RECORD.
+019200     05  FILLER                      PIC X(07) VALUE 'RUN ON '.
+019300     05  SOL-AU-DATE                 PIC X(10) VALUE SPACES.
+019400     05  FILLER                      PIC X(01) VALUE SPACE.
+019500     05  SOL-AU-TIME                 PIC X(08) VALUE SPACES.
+019600     05  FILLER                      PIC X(03) VALUE SPACES.
+019700     05  FILLER                      PIC X(07) VALUE 'BY: '.
+019800     05  SOL-AU-USERID               PIC X(08) VALUE SPACES.
+019900     05  FILLER                      PIC X(03) VALUE SPACES.
+020000     05  FILLER                      PIC X(06) VALUE 'READ: '.
+020100     05  SOL-AU-READ                 PIC ZZZ,ZZZ,ZZ9.
+020200     05  FILLER                      PIC X(03) VALUE SPACES.
+020300     05  FILLER                      PIC X(10) VALUE 'REJECTED: '.
+020400     05  SOL-AU-REJECTS              PIC ZZZ,ZZZ,ZZ9.
+020500     05  FILLER                      PIC X(03) VALUE SPACES.
+020600     05  FILLER                      PIC X(04) VALUE 'RC: '.
+020700     05  SOL-AU-RETCODE               PIC ZZ9.
+020800
+020900 LINKAGE SECTION.
+021000 01  SOL-RUN-PARM.
+021100     05  SOL-PARM-LENGTH             PIC S9(04) COMP.
+021200     05  SOL-PARM-DATA.
+021300         10  SOL-PARM-USERID         PIC X(08).
+021400         10  SOL-PARM-TARGET-SENDER  PIC X(10).
+021500
+021600 PROCEDURE DIVISION USING SOL-RUN-PARM.
+021700*----------------------------------------------------------------*
+021800* 0000-MAINLINE - TOP LEVEL CONTROL
+021900*----------------------------------------------------------------*
+022000 0000-MAINLINE.
+022100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+022200     IF SOL-TARGETED-RUN
+022300         PERFORM 2500-PROCESS-TARGETED-RECORD THRU 2500-EXIT
+022400     ELSE
+022500         PERFORM 2000-PROCESS-SYSIN THRU 2000-EXIT
+022600             UNTIL EOF
+022700         PERFORM 8050-RESET-CHECKPOINT THRU 8050-EXIT
+022800     END-IF.
+022900     PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT.
+023000     PERFORM 8200-SET-RETURN-CODE THRU 8200-EXIT.
+023100     PERFORM 8300-WRITE-AUDIT-RECORD THRU 8300-EXIT.
+023200     CLOSE SYSIN.
+023300     CLOSE PRINT-FILE.
+023400     CLOSE REJECT-FILE.
+023500     CLOSE AUDIT-FILE.
+023600     CLOSE EXTRACT-FILE.
+023700     STOP RUN.
+023800
+023900*----------------------------------------------------------------*
+024000* 1000-INITIALIZE - OPEN FILES, CHECK FOR A PRIOR CHECKPOINT
+024100*----------------------------------------------------------------*
+024200 1000-INITIALIZE.
+024300     OPEN INPUT SYSIN.
+024400     IF SOL-SYSIN-STATUS NOT = '00'
+024500         DISPLAY 'SOLUTION: SYSIN OPEN FAILED - STATUS '
+024600             SOL-SYSIN-STATUS
+024700         MOVE 16 TO RETURN-CODE
+024800         STOP RUN
+024900     END-IF.
+025000     OPEN OUTPUT PRINT-FILE.
+025100     IF SOL-PRINT-STATUS NOT = '00'
+025200         DISPLAY 'SOLUTION: PRTFILE OPEN FAILED - STATUS '
+025300             SOL-PRINT-STATUS
+025400         MOVE 16 TO RETURN-CODE
+025500         STOP RUN
+025600     END-IF.
+025700     OPEN OUTPUT REJECT-FILE.
+025800     IF SOL-REJECT-STATUS NOT = '00'
+025900         DISPLAY 'SOLUTION: REJFILE OPEN FAILED - STATUS '
+026000             SOL-REJECT-STATUS
+026100         MOVE 16 TO RETURN-CODE
+026200         STOP RUN
+026300     END-IF.
+026400     OPEN OUTPUT EXTRACT-FILE.
+026500     IF SOL-EXTRACT-STATUS NOT = '00'
+026600         DISPLAY 'SOLUTION: XTRFILE OPEN FAILED - STATUS '
+026700             SOL-EXTRACT-STATUS
+026800         MOVE 16 TO RETURN-CODE
+026900         STOP RUN
+027000     END-IF.
+027100     OPEN EXTEND AUDIT-FILE.
+027200     IF SOL-AUDIT-STATUS = '05' OR SOL-AUDIT-STATUS = '35'
+027300         OPEN OUTPUT AUDIT-FILE
+027400     END-IF.
+027500     IF SOL-PARM-LENGTH > 7
+027600         MOVE SOL-PARM-USERID TO SOL-WS-USERID
+027700     END-IF.
+027800     IF SOL-PARM-LENGTH > 8
+027900         MOVE SOL-PARM-TARGET-SENDER TO SOL-WS-TARGET-SENDER
+028000     END-IF.
+028100     IF SOL-WS-TARGET-SENDER NOT = SPACES
+028200         SET SOL-TARGETED-RUN TO TRUE
+028300     ELSE
+028400         SET SOL-FULL-RUN TO TRUE
+028500     END-IF.
+028600     PERFORM 1100-READ-PARM THRU 1100-EXIT.
+028700     PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT.
+028800     IF SOL-FULL-RUN
+028900         PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+029000         IF NOT EOF
+029100             PERFORM 2100-READ-SYSIN THRU 2100-EXIT
+029200         END-IF
+029300     END-IF.
+029400 1000-EXIT.
+029500     EXIT.
+029600
+029700*----------------------------------------------------------------*
+029800* 1100-READ-PARM - PICK UP THE RUN-TIME GREETING TEXT, IF SUPPLIED
+029900*----------------------------------------------------------------*
+030000 1100-READ-PARM.
+030100     OPEN INPUT PARM-FILE.
+030200     IF SOL-PARM-STATUS = '00' OR SOL-PARM-STATUS = '05'
+030300         READ PARM-FILE
+030400             AT END
+030500                 CONTINUE
+030600             NOT AT END
+030700                 MOVE PARM-LINE(1:14) TO SOL-GREETING-TEXT
+030800         END-READ
+030900         CLOSE PARM-FILE
+031000     ELSE
+031100         DISPLAY 'SOLUTION: PARMFILE OPEN FAILED - STATUS '
+031200             SOL-PARM-STATUS
+031300         SET SOL-FILE-ERROR TO TRUE
+031400     END-IF.
+031500 1100-EXIT.
+031600     EXIT.
+031700
+031800*----------------------------------------------------------------*
+031900* 1200-CHECK-RESTART - RESUME FROM LAST CHECKPOINT, IF ANY
+032000*----------------------------------------------------------------*
+032100 1200-CHECK-RESTART.
+032200     OPEN INPUT CHECKPOINT-FILE.
+032300     IF SOL-CKPT-STATUS = '00' OR SOL-CKPT-STATUS = '05'
+032400         READ CHECKPOINT-FILE INTO SOL-CHECKPOINT-RECORD
+032500             AT END
+032600                 CONTINUE
+032700         END-READ
+032800         CLOSE CHECKPOINT-FILE
+032900         IF SOL-CKPT-COUNT > 0
+033000             DISPLAY 'SOLUTION: RESTARTING, SKIPPING '
+033100                 SOL-CKPT-COUNT ' RECORDS'
+033200             PERFORM 2100-READ-SYSIN THRU 2100-EXIT
+033300                 VARYING SOL-CKPT-IDX FROM 1 BY 1
+033400                 UNTIL SOL-CKPT-IDX > SOL-CKPT-COUNT OR EOF
+033500             MOVE SOL-CKPT-COUNT TO SOL-RECORDS-READ
+033600         END-IF
+033700     ELSE
+033800         DISPLAY 'SOLUTION: CKPFILE OPEN FAILED - STATUS '
+033900             SOL-CKPT-STATUS
+034000         SET SOL-FILE-ERROR TO TRUE
+034100     END-IF.
+034200 1200-EXIT.
+034300     EXIT.
+034400
+034500*----------------------------------------------------------------*
+034600* 1300-WRITE-REPORT-HEADER
+034700*----------------------------------------------------------------*
+034800 1300-WRITE-REPORT-HEADER.
+034900     ACCEPT SOL-CURRENT-DATE FROM DATE YYYYMMDD.
+035000     STRING SOL-CURRENT-MM '/' SOL-CURRENT-DD '/'
+035100         SOL-CURRENT-YYYY DELIMITED BY SIZE
+035200         INTO SOL-HDR-DATE.
+035300     WRITE PRINT-LINE FROM SOL-REPORT-HEADER-LINE.
+035400 1300-EXIT.
+035500     EXIT.
+035600
+035700*----------------------------------------------------------------*
+035800* 2000-PROCESS-SYSIN - ONE PASS OF THE MAIN PROCESSING LOOP
+035900*----------------------------------------------------------------*
+036000 2000-PROCESS-SYSIN.
+036100     ADD 1 TO SOL-RECORDS-READ.
+036200     ADD 1 TO SOL-RECORDS-SINCE-CKPT.
+036300     PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT.
+036400     IF SOL-RECORD-VALID
+036500         PERFORM 2300-WRITE-OUTPUTS THRU 2300-EXIT
+036600     ELSE
+036700         PERFORM 2400-REJECT-RECORD THRU 2400-EXIT
+036800     END-IF.
+036900     IF SOL-RECORDS-SINCE-CKPT >= SOL-CHECKPOINT-INTERVAL
+037000         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+037100     END-IF.
+037200     PERFORM 2100-READ-SYSIN THRU 2100-EXIT.
+037300 2000-EXIT.
+037400     EXIT.
+037500
+037600*----------------------------------------------------------------*
+037700* 2100-READ-SYSIN - READ THE NEXT RECORD FROM SYSIN
+037800*----------------------------------------------------------------*
+037900 2100-READ-SYSIN.
+038000     READ SYSIN NEXT RECORD
+038100         AT END
+038200             SET EOF TO TRUE
+038300     END-READ.
+038400 2100-EXIT.
+038500     EXIT.
+038600
+038700*----------------------------------------------------------------*
+038800* 2200-VALIDATE-RECORD - FLAG BLANK/MALFORMED RECORDS
+038900*----------------------------------------------------------------*
+039000 2200-VALIDATE-RECORD.
+039100     SET SOL-RECORD-VALID TO TRUE.
+039200     MOVE SPACES TO SOL-REJECT-REASON.
+039300     IF CUSTMSG-RECORD = SPACES
+039400         SET SOL-RECORD-INVALID TO TRUE
+039500         MOVE '01' TO SOL-REJECT-REASON
+039600     ELSE
+039700         IF CM-SENDER-ID = SPACES
+039800             SET SOL-RECORD-INVALID TO TRUE
+039900             MOVE '02' TO SOL-REJECT-REASON
+040000         END-IF
+040100     END-IF.
+040200 2200-EXIT.
+040300     EXIT.
+040400
+040500*----------------------------------------------------------------*
+040600* 2300-WRITE-OUTPUTS - REPORT A GOOD RECORD
+040700*----------------------------------------------------------------*
+040800 2300-WRITE-OUTPUTS.
+040900     MOVE SOL-GREETING-TEXT TO SOL-DTL-GREETING.
+041000     MOVE CM-SENDER-ID TO SOL-DTL-SENDER.
+041100     MOVE CM-MESSAGE-TEXT(1:80) TO SOL-DTL-MESSAGE.
+041200     WRITE PRINT-LINE FROM SOL-REPORT-DETAIL-LINE.
+041300     PERFORM 2310-WRITE-EXTRACT THRU 2310-EXIT.
+041400 2300-EXIT.
+041500     EXIT.
+041600
+041700*----------------------------------------------------------------*
+041800* 2310-WRITE-EXTRACT - FEED THE DOWNSTREAM REPORTING SYSTEM
+041900*----------------------------------------------------------------*
+042000 2310-WRITE-EXTRACT.
+042100     MOVE CM-SENDER-ID TO EX-SENDER-ID.
+042200     MOVE CM-RUN-DATE TO EX-RUN-DATE.
+042300     MOVE CM-MESSAGE-TEXT TO EX-MESSAGE-TEXT.
+042400     WRITE EXTRACT-RECORD.
+042500 2310-EXIT.
+042600     EXIT.
+042700
+042800*----------------------------------------------------------------*
+042900* 2500-PROCESS-TARGETED-RECORD - KEYED LOOKUP OF ONE SENDER'S
+043000* RECORD FOR A TARGETED RERUN, INSTEAD OF THE FULL-FILE SCAN
+043100*----------------------------------------------------------------*
+043200 2500-PROCESS-TARGETED-RECORD.
+043300     MOVE SOL-WS-TARGET-SENDER TO CM-SENDER-ID.
+043400     READ SYSIN
+043500         INVALID KEY
+043600             DISPLAY 'SOLUTION: SENDER ID NOT FOUND - '
+043700                 SOL-WS-TARGET-SENDER
+043800             ADD 1 TO SOL-RECORDS-REJECTED
+043900         NOT INVALID KEY
+044000             ADD 1 TO SOL-RECORDS-READ
+044100             PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT
+044200             IF SOL-RECORD-VALID
+044300                 PERFORM 2300-WRITE-OUTPUTS THRU 2300-EXIT
+044400             ELSE
+044500                 PERFORM 2400-REJECT-RECORD THRU 2400-EXIT
+044600             END-IF
+044700     END-READ.
+044800 2500-EXIT.
+044900     EXIT.
+045000
+045100*----------------------------------------------------------------*
+045200* 2400-REJECT-RECORD - LOG A BLANK OR MALFORMED RECORD
+045300*----------------------------------------------------------------*
+045400 2400-REJECT-RECORD.
+045500     ADD 1 TO SOL-RECORDS-REJECTED.
+045600     MOVE CM-SENDER-ID TO SOL-RJ-SENDER.
+045700     MOVE SOL-REJECT-REASON TO SOL-RJ-REASON.
+045800     MOVE CM-MESSAGE-TEXT(1:60) TO SOL-RJ-TEXT.
+045900     WRITE REJECT-LINE FROM SOL-REJECT-WORK-RECORD.
+046000 2400-EXIT.
+046100     EXIT.
+046200
+046300*----------------------------------------------------------------*
+046400* 7000-WRITE-CHECKPOINT - PERSIST PROGRESS FOR RESTART
+046500*----------------------------------------------------------------*
+046600 7000-WRITE-CHECKPOINT.
+046700     OPEN OUTPUT CHECKPOINT-FILE.
+046800     MOVE SOL-RECORDS-READ TO SOL-CKPT-COUNT.
+046900     WRITE CHECKPOINT-LINE FROM SOL-CHECKPOINT-RECORD.
+047000     CLOSE CHECKPOINT-FILE.
+047100     MOVE ZERO TO SOL-RECORDS-SINCE-CKPT.
+047200 7000-EXIT.
+047300     EXIT.
+047400
+047500*----------------------------------------------------------------*
+047600* 8050-RESET-CHECKPOINT - CLEAR THE CHECKPOINT ONCE A FULL RUN
+047700* REACHES END OF FILE CLEANLY, SO THE NEXT RUN DOES NOT SKIP
+047800* RECORDS THAT WERE ALREADY SUCCESSFULLY PROCESSED LAST TIME
+047900*----------------------------------------------------------------*
+048000 8050-RESET-CHECKPOINT.
+048100     OPEN OUTPUT CHECKPOINT-FILE.
+048200     MOVE ZERO TO SOL-CKPT-COUNT.
+048300     WRITE CHECKPOINT-LINE FROM SOL-CHECKPOINT-RECORD.
+048400     CLOSE CHECKPOINT-FILE.
+048500 8050-EXIT.
+048600     EXIT.
+048700
+048800*----------------------------------------------------------------*
+048900* 8100-WRITE-REPORT-TRAILER
+049000*----------------------------------------------------------------*
+049100 8100-WRITE-REPORT-TRAILER.
+049200     MOVE SOL-RECORDS-READ TO SOL-TRL-COUNT.
+049300     MOVE SOL-RECORDS-REJECTED TO SOL-TRL-REJECTS.
+049400     WRITE PRINT-LINE FROM SOL-REPORT-TRAILER-LINE.
+049500 8100-EXIT.
+049600     EXIT.
+049700
+049800*----------------------------------------------------------------*
+049900* 8200-SET-RETURN-CODE - PROPAGATE JOB STATUS TO THE STEP RC
+050000*----------------------------------------------------------------*
+050100 8200-SET-RETURN-CODE.
+050200     IF SOL-FILE-ERROR
+050300         MOVE 16 TO RETURN-CODE
+050400     ELSE
+050500         IF SOL-RECORDS-REJECTED > 0
+050600             MOVE 4 TO RETURN-CODE
+050700         ELSE
+050800             MOVE 0 TO RETURN-CODE
+050900         END-IF
+051000     END-IF.
+051100 8200-EXIT.
+051200     EXIT.
+051300
+051400*----------------------------------------------------------------*
+051500* 8300-WRITE-AUDIT-RECORD - LOG WHEN THE JOB RAN AND HOW MANY
+051600* RECORDS IT HANDLED
+051700*----------------------------------------------------------------*
+051800 8300-WRITE-AUDIT-RECORD.
+051900     ACCEPT SOL-CURRENT-DATE FROM DATE YYYYMMDD.
+052000     ACCEPT SOL-CURRENT-TIME FROM TIME.
+052100     STRING SOL-CURRENT-YYYY '/' SOL-CURRENT-MM '/'
+052200         SOL-CURRENT-DD DELIMITED BY SIZE
+052300         INTO SOL-AU-DATE.
+052400     STRING SOL-CURRENT-HH ':' SOL-CURRENT-MN ':'
+052500         SOL-CURRENT-SS DELIMITED BY SIZE
+052600         INTO SOL-AU-TIME.
+052700     IF SOL-WS-USERID = SPACES
+052800         MOVE 'BATCH' TO SOL-AU-USERID
+052900     ELSE
+053000         MOVE SOL-WS-USERID TO SOL-AU-USERID
+053100     END-IF.
+053200     MOVE SOL-RECORDS-READ TO SOL-AU-READ.
+053300     MOVE SOL-RECORDS-REJECTED TO SOL-AU-REJECTS.
+053400     MOVE RETURN-CODE TO SOL-AU-RETCODE.
+053500     WRITE AUDIT-LINE FROM SOL-AUDIT-WORK-RECORD.
+053600 8300-EXIT.
+053700     EXIT.
