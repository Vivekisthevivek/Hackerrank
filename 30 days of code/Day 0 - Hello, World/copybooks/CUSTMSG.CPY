@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------*
+000200* CUSTMSG.CPY                                                    *
+000300* CUSTOMER MESSAGE FEED RECORD LAYOUT.                           *
+000400* SHARED BY ALL PROGRAMS THAT READ OR WRITE THE SENDER/DATE/     *
+000500* MESSAGE FEED FORMAT (NIGHTLY GREETING/MESSAGE EXTRACT).        *
+000600*----------------------------------------------------------------*
+000700*  DATE        INIT  DESCRIPTION                                 *
+000800*  03/09/2026  RTH   ORIGINAL LAYOUT - REPLACES RAW PIC X(255).  *
+000900*----------------------------------------------------------------*
+001000 01  CUSTMSG-RECORD.
+001100     05  CM-SENDER-ID            PIC X(10).
+001200     05  CM-RUN-DATE             PIC X(08).
+001300     05  CM-MESSAGE-TEXT         PIC X(237).
